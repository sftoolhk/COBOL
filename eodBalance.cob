@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. eodBalance.
+       AUTHOR FMORAESTEC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Combines the per-run totals the payroll, distribution, and
+      *> stock programs each append to EODBAL into one balancing report.
+           SELECT Balance-File ASSIGN TO "EODBAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Balance-Status.
+           SELECT Balance-Report ASSIGN TO "EODRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Report-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Balance-File.
+       01  Balance-Rec.
+           05 BAL-Source      PIC X(10).
+           05 BAL-Run-Date    PIC X(8).
+           05 BAL-Amount      PIC 9(9)V99.
+
+       FD  Balance-Report.
+       01  Balance-Report-Line PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Balance-Status     PIC XX.
+       01  WS-Report-Status      PIC XX.
+       01  WS-Eof-Switch         PIC X VALUE 'N'.
+       01  WS-Today              PIC X(8).
+       01  WS-Payroll-Total      PIC 9(9)V99 VALUE ZERO.
+       01  WS-Distrib-Total      PIC 9(9)V99 VALUE ZERO.
+       01  WS-Stock-Total        PIC 9(9)V99 VALUE ZERO.
+       01  WS-Grand-Total        PIC 9(9)V99 VALUE ZERO.
+       01  WS-Detail-Line.
+           05 DL-Source          PIC X(10).
+           05 FILLER             PIC X(2) VALUE SPACE.
+           05 DL-Amount          PIC Z(7)9.99.
+       01  WS-Total-Line.
+           05 FILLER             PIC X(12) VALUE 'GRAND TOTAL'.
+           05 TL-Amount          PIC Z(7)9.99.
+
+       PROCEDURE DIVISION.
+       0000-Main.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-Today.
+           OPEN INPUT Balance-File.
+           IF WS-Balance-Status NOT = '00'
+               DISPLAY 'EODBAL OPEN FAILED, STATUS=' WS-Balance-Status
+               MOVE 28 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT Balance-Report.
+           READ Balance-File
+               AT END MOVE 'Y' TO WS-Eof-Switch
+           END-READ.
+           PERFORM UNTIL WS-Eof-Switch = 'Y'
+               IF BAL-Run-Date = WS-Today
+                   PERFORM 1000-Accumulate-By-Source
+               END-IF
+               READ Balance-File
+                   AT END MOVE 'Y' TO WS-Eof-Switch
+               END-READ
+           END-PERFORM.
+           CLOSE Balance-File.
+           PERFORM 2000-Write-Balancing-Report.
+           CLOSE Balance-Report.
+           STOP RUN.
+
+       1000-Accumulate-By-Source.
+           EVALUATE BAL-Source
+               WHEN 'PAYROLL'
+                   ADD BAL-Amount TO WS-Payroll-Total
+               WHEN 'DISTRIB'
+                   ADD BAL-Amount TO WS-Distrib-Total
+               WHEN 'STOCK'
+                   ADD BAL-Amount TO WS-Stock-Total
+               WHEN OTHER
+                   DISPLAY 'UNKNOWN BALANCE SOURCE: ' BAL-Source
+           END-EVALUATE.
+
+       2000-Write-Balancing-Report.
+           COMPUTE WS-Grand-Total =
+               WS-Payroll-Total + WS-Distrib-Total + WS-Stock-Total.
+           MOVE 'PAYROLL' TO DL-Source.
+           MOVE WS-Payroll-Total TO DL-Amount.
+           WRITE Balance-Report-Line FROM WS-Detail-Line.
+           MOVE 'DISTRIB' TO DL-Source.
+           MOVE WS-Distrib-Total TO DL-Amount.
+           WRITE Balance-Report-Line FROM WS-Detail-Line.
+           MOVE 'STOCK' TO DL-Source.
+           MOVE WS-Stock-Total TO DL-Amount.
+           WRITE Balance-Report-Line FROM WS-Detail-Line.
+           MOVE WS-Grand-Total TO TL-Amount.
+           WRITE Balance-Report-Line FROM WS-Total-Line.
+           DISPLAY 'END OF DAY BALANCE - PAYROLL=' WS-Payroll-Total
+               ' DISTRIB=' WS-Distrib-Total ' STOCK=' WS-Stock-Total
+               ' GRAND TOTAL=' WS-Grand-Total.
