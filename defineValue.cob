@@ -2,15 +2,102 @@
        PROGRAM-ID. defineValue.
        AUTHOR FMORAESTEC.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Record-Written ASSIGN TO "PRODMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Record-Written-Status.
+
        DATA DIVISION.
        FILE SECTION.
-         FD Record-Written.
-         01 Name PIC(5).
+       FD  Record-Written.
+       01  Name.
+           COPY PRODID REPLACING ID-FIELD BY Prod-Code.
+           05 Prod-Description    PIC X(30).
+           05 Prod-Status         PIC X.
 
        WORKING-STORAGE SECTION.
-         01 Product-Indicator     PIC X.
-         01 Dysá¹•lay-Record-Count  PIC z(6)9.
+       01  Product-Indicator       PIC X.
+           88 Product-Is-Active       VALUE 'A'.
+           88 Product-Is-Discontinued VALUE 'D'.
+       01  WS-Record-Count         PIC 9(7).
+       01  Display-Record-Count    PIC Z(6)9.
+       01  WS-Eof-Switch           PIC X VALUE 'N'.
+       01  WS-Record-Written-Status PIC XX.
+       01  WS-Build-Idx            PIC 9 VALUE 1.
+       01  WS-Build-Table.
+           05 FILLER PIC X(5)  VALUE '10001'.
+           05 FILLER PIC X(30) VALUE 'WIDGET, STANDARD'.
+           05 FILLER PIC X(1)  VALUE 'A'.
+           05 FILLER PIC X(5)  VALUE '10002'.
+           05 FILLER PIC X(30) VALUE 'WIDGET, DELUXE'.
+           05 FILLER PIC X(1)  VALUE 'A'.
+           05 FILLER PIC X(5)  VALUE '10003'.
+           05 FILLER PIC X(30) VALUE 'WIDGET, LEGACY'.
+           05 FILLER PIC X(1)  VALUE 'D'.
+       01  WS-Build-Entries REDEFINES WS-Build-Table.
+           05 WS-Build-Entry OCCURS 3 TIMES.
+              10 WS-Build-Code        PIC X(5).
+              10 WS-Build-Description PIC X(30).
+              10 WS-Build-Status      PIC X.
 
        PROCEDURE DIVISION.
-       DISPLAY Record-Written
-       STOP RUN.
+       0000-Main.
+           PERFORM 1000-Build-Product-Master.
+           PERFORM 2000-Read-Back-And-Count.
+           DISPLAY 'RECORD COUNT: ' Display-Record-Count.
+           STOP RUN.
+
+       1000-Build-Product-Master.
+           OPEN OUTPUT Record-Written.
+           IF WS-Record-Written-Status NOT = '00'
+               DISPLAY 'PRODMAST OPEN OUTPUT FAILED, STATUS='
+                   WS-Record-Written-Status
+               MOVE 24 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM VARYING WS-Build-Idx FROM 1 BY 1
+                   UNTIL WS-Build-Idx > 3
+               MOVE WS-Build-Status (WS-Build-Idx) TO Product-Indicator
+               MOVE WS-Build-Code (WS-Build-Idx) TO Prod-Code
+               MOVE WS-Build-Description (WS-Build-Idx)
+                   TO Prod-Description
+               MOVE Product-Indicator TO Prod-Status
+               WRITE Name
+               IF WS-Record-Written-Status NOT = '00'
+                   DISPLAY 'PRODMAST WRITE FAILED, STATUS='
+                       WS-Record-Written-Status
+               END-IF
+           END-PERFORM.
+           CLOSE Record-Written.
+
+       2000-Read-Back-And-Count.
+           MOVE ZERO TO WS-Record-Count.
+           OPEN INPUT Record-Written.
+           IF WS-Record-Written-Status NOT = '00'
+               DISPLAY 'PRODMAST OPEN INPUT FAILED, STATUS='
+                   WS-Record-Written-Status
+               MOVE 25 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ Record-Written
+               AT END MOVE 'Y' TO WS-Eof-Switch
+           END-READ.
+           PERFORM UNTIL WS-Eof-Switch = 'Y'
+               ADD 1 TO WS-Record-Count
+               MOVE Prod-Status TO Product-Indicator
+               EVALUATE TRUE
+                   WHEN Product-Is-Active
+                       DISPLAY Prod-Code ' ACTIVE'
+                   WHEN Product-Is-Discontinued
+                       DISPLAY Prod-Code ' DISCONTINUED'
+                   WHEN OTHER
+                       DISPLAY Prod-Code ' UNKNOWN STATUS'
+               END-EVALUATE
+               READ Record-Written
+                   AT END MOVE 'Y' TO WS-Eof-Switch
+               END-READ
+           END-PERFORM.
+           CLOSE Record-Written.
+           MOVE WS-Record-Count TO Display-Record-Count.
