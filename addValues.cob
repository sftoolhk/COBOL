@@ -2,14 +2,441 @@
        PROGRAM-ID. addValues.
        AUTHOR FMORAESTEC.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Employee-File ASSIGN TO "EMPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Employee-Status.
+           SELECT Exception-File ASSIGN TO "PAYEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Exception-File-Status.
+           SELECT Register-File ASSIGN TO "PAYREG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Register-Status.
+           SELECT GL-Extract-File ASSIGN TO "PAYGLEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-Extract-Status.
+           SELECT Audit-File ASSIGN TO "PAYAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Audit-Status.
+           SELECT Paycheck-Stub-File ASSIGN TO "PAYSTUB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Stub-Status.
+           SELECT Manual-Review-File ASSIGN TO "PAYMRVW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Manual-Review-Status.
+      *> Optional parameter card overriding the tax-ratio and result
+      *> ceilings below without a recompile, same pattern as
+      *> defaddValue's route-segment overrides.
+           SELECT Param-Card-File ASSIGN TO "PAYPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Param-Status.
+      *> Carries each employee's Emp-Sal-Result forward to the next
+      *> run, so the audit trail's "before" value is this same
+      *> employee's own prior result instead of whatever the previous
+      *> employee in the file happened to land on.
+           SELECT Prior-Result-File ASSIGN TO "PAYPRIOR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Prior-Status.
+      *> Shared end-of-day balancing file: each of the payroll,
+      *> distribution, and stock runs appends its own day's total here
+      *> for eodBalance to combine into one cross-run report.
+           SELECT Balance-File ASSIGN TO "EODBAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Balance-Status.
+
        DATA DIVISION.
-          WORKING-STORAGE SECTION.
-          01 Emp-Name        PIC X(20).
-          01 Emp-Net-Salary  PIC 9(7)v99.
-          01 Emp-Tax         PIC 9(5)v99.
-          01 Emp-Sal-Result  PIC 9(7)v99.
+       FILE SECTION.
+       FD  Employee-File.
+       01  Emp-Record.
+           05 Emp-Name        PIC X(20).
+           05 Emp-Net-Salary  PIC 9(7)v99.
+           05 Emp-State       PIC X(2).
+           05 Emp-Bracket     PIC 9.
+
+       FD  Exception-File.
+       01  Exception-Record.
+           05 Excp-Emp-Name       PIC X(20).
+           05 Excp-Net-Salary     PIC 9(7)v99.
+           05 Excp-Tax            PIC 9(5)v99.
+           05 Excp-Sal-Result     PIC 9(7)v99.
+           05 Excp-Reason         PIC X(25).
+
+       FD  Register-File.
+       01  Register-Line          PIC X(80).
+
+      *> Fixed-format GL interface extract: one debit line (net pay +
+      *> withholding expense) and one credit line (cash) per employee.
+       FD  GL-Extract-File.
+       01  GL-Extract-Line.
+           05 GL-Emp-Name          PIC X(20).
+           05 GL-Dr-Cr             PIC X.
+           05 GL-Account           PIC X(8).
+           05 GL-Amount            PIC 9(7)v99.
+
+      *> Audit trail: one line per employee every time Emp-Sal-Result
+      *> is computed, showing that employee's result from the prior
+      *> run (via Prior-Result-File) alongside this run's new value.
+       FD  Audit-File.
+       01  Audit-Line.
+           05 Audit-Emp-Name     PIC X(20).
+           05 Audit-Old-Result   PIC Z(6)9.99.
+           05 Audit-New-Result   PIC Z(6)9.99.
+           05 Audit-Timestamp    PIC X(8).
+
+      *> Print-ready paycheck stub: one block of lines per employee.
+       FD  Paycheck-Stub-File.
+       01  Stub-Line PIC X(80).
+
+      *> Employees whose withholding is a disproportionate share of
+      *> net salary are pulled out for a payroll clerk to look at by
+      *> hand rather than posted automatically.
+       FD  Manual-Review-File.
+       01  Manual-Review-Record.
+           05 MR-Emp-Name     PIC X(20).
+           05 MR-Net-Salary   PIC 9(7)v99.
+           05 MR-Tax          PIC 9(5)v99.
+           05 MR-Tax-Ratio    PIC 9V999.
+
+       FD  Balance-File.
+       01  Balance-Rec.
+           05 BAL-Source      PIC X(10).
+           05 BAL-Run-Date    PIC X(8).
+           05 BAL-Amount      PIC 9(9)V99.
+
+       FD  Param-Card-File.
+       01  Param-Card-Rec.
+           05 PC-Tax-Ratio-Ceiling PIC 9V999.
+           05 PC-Result-Ceiling    PIC 9(7)V99.
+
+       FD  Prior-Result-File.
+       01  Prior-Result-Rec.
+           05 PR-Emp-Name      PIC X(20).
+           05 PR-Sal-Result    PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-Balance-Status    PIC XX.
+       01  WS-Employee-Status    PIC XX.
+       01  WS-Prior-Sal-Result   PIC 9(7)v99.
+       01  WS-Stub-Name-Line.
+           05 FILLER          PIC X(14) VALUE 'PAYCHECK FOR: '.
+           05 SL-Name         PIC X(20).
+       01  WS-Stub-Gross-Line.
+           05 FILLER          PIC X(14) VALUE 'GROSS PAY:    '.
+           05 SL-Gross        PIC Z(6)9.99.
+       01  WS-Stub-Tax-Line.
+           05 FILLER          PIC X(14) VALUE 'WITHHOLDING:  '.
+           05 SL-Tax          PIC Z(4)9.99.
+       01  WS-Stub-Net-Line.
+           05 FILLER          PIC X(14) VALUE 'NET PAY:      '.
+           05 SL-Net          PIC Z(6)9.99.
+       01  WS-Stub-Separator  PIC X(40) VALUE ALL '-'.
+       01  WS-Tax-Ratio        PIC 9V999.
+       01  WS-Tax-Ratio-Ceiling PIC 9V999 VALUE 0.350.
+       01  WS-Debit-Account   PIC X(8) VALUE '51000000'.
+       01  WS-Credit-Account  PIC X(8) VALUE '10000000'.
+       01  WS-Grand-Total     PIC 9(9)v99 VALUE ZERO.
+       01  WS-Register-Detail.
+           05 RD-Name         PIC X(20).
+           05 RD-Net-Salary   PIC Z(6)9.99.
+           05 RD-Tax          PIC Z(4)9.99.
+           05 RD-Result       PIC Z(6)9.99.
+       01  WS-Register-Total.
+           05 FILLER          PIC X(20) VALUE 'GRAND TOTAL'.
+           05 RT-Total        PIC Z(8)9.99.
+       01  WS-Eof-Switch      PIC X VALUE 'N'.
+       01  Emp-Tax            PIC 9(5)v99.
+       01  Emp-Sal-Result     PIC 9(7)v99.
+       01  WS-Result-Ceiling  PIC 9(7)v99 VALUE 50000.00.
+       01  WS-Exception-Flag  PIC X VALUE 'N'.
+       01  WS-Hold-Flag       PIC X VALUE 'N'.
+       01  WS-Default-Tax-Rate PIC V999 VALUE .050.
+       01  WS-Param-Status    PIC XX.
+       01  WS-Prior-Status    PIC XX.
+       01  WS-Exception-File-Status PIC XX.
+       01  WS-Register-Status       PIC XX.
+       01  WS-GL-Extract-Status     PIC XX.
+       01  WS-Audit-Status          PIC XX.
+       01  WS-Stub-Status           PIC XX.
+       01  WS-Manual-Review-Status  PIC XX.
+       01  WS-Prior-Eof       PIC X VALUE 'N'.
+       01  WS-Prior-Count     PIC 9(3) VALUE ZERO.
+       01  WS-Prior-Found     PIC X VALUE 'N'.
+
+      *> Per-employee prior Emp-Sal-Result, loaded from last run's
+      *> Prior-Result-File and rewritten at the end of this one.
+       01  Prior-Result-Table.
+           05 Prior-Result-Entry OCCURS 0 TO 500 TIMES
+                  DEPENDING ON WS-Prior-Count
+                  INDEXED BY Prior-Idx.
+              10 PRT-Emp-Name   PIC X(20).
+              10 PRT-Sal-Result PIC 9(7)V99.
+
+      *> Jurisdiction tax-rate table, keyed by work state and bracket.
+      *> Loaded from literal values below; rate is a withholding
+      *> percentage applied against Emp-Net-Salary.
+       01  Tax-Table-Values.
+           05 FILLER PIC X(9) VALUE 'NY1000750'.
+           05 FILLER PIC X(9) VALUE 'NY2001250'.
+           05 FILLER PIC X(9) VALUE 'NY3001750'.
+           05 FILLER PIC X(9) VALUE 'CA1000800'.
+           05 FILLER PIC X(9) VALUE 'CA2001350'.
+           05 FILLER PIC X(9) VALUE 'CA3001900'.
+           05 FILLER PIC X(9) VALUE 'TX1000000'.
+           05 FILLER PIC X(9) VALUE 'TX2000000'.
+           05 FILLER PIC X(9) VALUE 'TX3000000'.
+           05 FILLER PIC X(9) VALUE 'ZZ1000500'.
+       01  Tax-Table REDEFINES Tax-Table-Values.
+           05 Tax-Entry OCCURS 10 TIMES INDEXED BY Tax-Idx.
+              10 Tax-State    PIC X(2).
+              10 Tax-Bracket  PIC 9.
+              10 Tax-Rate     PIC 99V9999.
 
        PROCEDURE DIVISION.
-          ADD Emp-Net-Salary Emp-Tax TO Emp-Sal-Result.
-          DISPLAY Emp-Sal-Result
-       STOP RUN.
+       0000-Main.
+           OPEN INPUT Employee-File.
+           IF WS-Employee-Status NOT = '00'
+               DISPLAY 'EMPFILE OPEN FAILED, STATUS=' WS-Employee-Status
+               MOVE 21 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT Exception-File.
+           IF WS-Exception-File-Status NOT = '00'
+               DISPLAY 'PAYEXCP OPEN FAILED, STATUS='
+                   WS-Exception-File-Status
+               MOVE 29 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT Register-File.
+           IF WS-Register-Status NOT = '00'
+               DISPLAY 'PAYREG OPEN FAILED, STATUS=' WS-Register-Status
+               MOVE 30 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT GL-Extract-File.
+           IF WS-GL-Extract-Status NOT = '00'
+               DISPLAY 'PAYGLEXT OPEN FAILED, STATUS='
+                   WS-GL-Extract-Status
+               MOVE 31 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT Audit-File.
+           IF WS-Audit-Status NOT = '00'
+               DISPLAY 'PAYAUDIT OPEN FAILED, STATUS=' WS-Audit-Status
+               MOVE 32 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT Paycheck-Stub-File.
+           IF WS-Stub-Status NOT = '00'
+               DISPLAY 'PAYSTUB OPEN FAILED, STATUS=' WS-Stub-Status
+               MOVE 33 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT Manual-Review-File.
+           IF WS-Manual-Review-Status NOT = '00'
+               DISPLAY 'PAYMRVW OPEN FAILED, STATUS='
+                   WS-Manual-Review-Status
+               MOVE 34 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 0050-Apply-Param-Card-Overrides.
+           PERFORM 0060-Load-Prior-Results.
+           READ Employee-File
+               AT END MOVE 'Y' TO WS-Eof-Switch
+           END-READ.
+           PERFORM UNTIL WS-Eof-Switch = 'Y'
+               PERFORM 1000-Process-Employee
+               READ Employee-File
+                   AT END MOVE 'Y' TO WS-Eof-Switch
+               END-READ
+           END-PERFORM.
+           MOVE WS-Grand-Total TO RT-Total.
+           WRITE Register-Line FROM WS-Register-Total.
+           CLOSE Employee-File.
+           CLOSE Exception-File.
+           CLOSE Register-File.
+           CLOSE GL-Extract-File.
+           CLOSE Audit-File.
+           CLOSE Paycheck-Stub-File.
+           CLOSE Manual-Review-File.
+           PERFORM 0070-Save-Prior-Results.
+           PERFORM 1700-Post-Balance.
+           STOP RUN.
+
+       0050-Apply-Param-Card-Overrides.
+           OPEN INPUT Param-Card-File.
+           IF WS-Param-Status = '00'
+               READ Param-Card-File
+                   NOT AT END
+                       MOVE PC-Tax-Ratio-Ceiling TO WS-Tax-Ratio-Ceiling
+                       MOVE PC-Result-Ceiling    TO WS-Result-Ceiling
+                       DISPLAY 'PARAMETER OVERRIDE: TAX RATIO CEILING='
+                           WS-Tax-Ratio-Ceiling ' RESULT CEILING='
+                           WS-Result-Ceiling
+               END-READ
+               CLOSE Param-Card-File
+           END-IF.
+
+       0060-Load-Prior-Results.
+           OPEN INPUT Prior-Result-File.
+           IF WS-Prior-Status = '00'
+               READ Prior-Result-File
+                   AT END MOVE 'Y' TO WS-Prior-Eof
+               END-READ
+               PERFORM UNTIL WS-Prior-Eof = 'Y' OR WS-Prior-Count >= 500
+                   ADD 1 TO WS-Prior-Count
+                   MOVE PR-Emp-Name   TO PRT-Emp-Name (WS-Prior-Count)
+                   MOVE PR-Sal-Result TO PRT-Sal-Result (WS-Prior-Count)
+                   READ Prior-Result-File
+                       AT END MOVE 'Y' TO WS-Prior-Eof
+                   END-READ
+               END-PERFORM
+               CLOSE Prior-Result-File
+           END-IF.
+
+       0070-Save-Prior-Results.
+           OPEN OUTPUT Prior-Result-File.
+           PERFORM VARYING Prior-Idx FROM 1 BY 1
+                   UNTIL Prior-Idx > WS-Prior-Count
+               MOVE PRT-Emp-Name (Prior-Idx)   TO PR-Emp-Name
+               MOVE PRT-Sal-Result (Prior-Idx) TO PR-Sal-Result
+               WRITE Prior-Result-Rec
+           END-PERFORM.
+           CLOSE Prior-Result-File.
+
+       1700-Post-Balance.
+           OPEN EXTEND Balance-File.
+           MOVE 'PAYROLL'  TO BAL-Source.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO BAL-Run-Date.
+           MOVE WS-Grand-Total TO BAL-Amount.
+           WRITE Balance-Rec.
+           CLOSE Balance-File.
+
+       1000-Process-Employee.
+           PERFORM 1050-Lookup-Prior-Result.
+           MOVE ZERO TO Emp-Sal-Result.
+           MOVE 'N' TO WS-Exception-Flag.
+           MOVE 'N' TO WS-Hold-Flag.
+           PERFORM 1100-Lookup-Tax-Rate.
+           ADD Emp-Net-Salary Emp-Tax TO Emp-Sal-Result.
+           PERFORM 1200-Validate-Result.
+           PERFORM 1250-Check-Tax-Ratio.
+           IF WS-Hold-Flag = 'N'
+               PERFORM 1060-Save-Prior-Result
+               PERFORM 1300-Write-Register-Line
+               PERFORM 1400-Write-GL-Extract
+               PERFORM 1500-Write-Audit-Record
+               PERFORM 1600-Write-Paycheck-Stub
+               DISPLAY Emp-Name ' ' Emp-Sal-Result
+           ELSE
+               DISPLAY Emp-Name ' HELD FOR REVIEW, NOT POSTED'
+           END-IF.
+
+       1050-Lookup-Prior-Result.
+           MOVE ZERO TO WS-Prior-Sal-Result.
+           SET Prior-Idx TO 1.
+           SEARCH Prior-Result-Entry
+               AT END CONTINUE
+               WHEN PRT-Emp-Name (Prior-Idx) = Emp-Name
+                   MOVE PRT-Sal-Result (Prior-Idx)
+                       TO WS-Prior-Sal-Result
+           END-SEARCH.
+
+       1060-Save-Prior-Result.
+           MOVE 'N' TO WS-Prior-Found.
+           SET Prior-Idx TO 1.
+           SEARCH Prior-Result-Entry
+               AT END CONTINUE
+               WHEN PRT-Emp-Name (Prior-Idx) = Emp-Name
+                   MOVE Emp-Sal-Result TO PRT-Sal-Result (Prior-Idx)
+                   MOVE 'Y' TO WS-Prior-Found
+           END-SEARCH.
+           IF WS-Prior-Found = 'N' AND WS-Prior-Count < 500
+               ADD 1 TO WS-Prior-Count
+               MOVE Emp-Name       TO PRT-Emp-Name (WS-Prior-Count)
+               MOVE Emp-Sal-Result TO PRT-Sal-Result (WS-Prior-Count)
+           END-IF.
+
+       1100-Lookup-Tax-Rate.
+           MOVE ZERO TO Emp-Tax.
+           SET Tax-Idx TO 1.
+           SEARCH Tax-Entry
+               AT END
+                   COMPUTE Emp-Tax ROUNDED =
+                       Emp-Net-Salary * WS-Default-Tax-Rate
+               WHEN Tax-State (Tax-Idx) = Emp-State
+                    AND Tax-Bracket (Tax-Idx) = Emp-Bracket
+                   COMPUTE Emp-Tax ROUNDED =
+                       Emp-Net-Salary * Tax-Rate (Tax-Idx)
+           END-SEARCH.
+
+       1200-Validate-Result.
+           EVALUATE TRUE
+               WHEN Emp-Sal-Result <= ZERO
+                   MOVE 'NEGATIVE OR ZERO RESULT' TO Excp-Reason
+                   MOVE 'Y' TO WS-Exception-Flag
+               WHEN Emp-Sal-Result > WS-Result-Ceiling
+                   MOVE 'OVER CEILING' TO Excp-Reason
+                   MOVE 'Y' TO WS-Exception-Flag
+           END-EVALUATE.
+           IF WS-Exception-Flag = 'Y'
+               MOVE Emp-Name        TO Excp-Emp-Name
+               MOVE Emp-Net-Salary  TO Excp-Net-Salary
+               MOVE Emp-Tax         TO Excp-Tax
+               MOVE Emp-Sal-Result  TO Excp-Sal-Result
+               WRITE Exception-Record
+               MOVE 'Y' TO WS-Hold-Flag
+           END-IF.
+
+       1250-Check-Tax-Ratio.
+           MOVE ZERO TO WS-Tax-Ratio.
+           IF Emp-Net-Salary > ZERO
+               COMPUTE WS-Tax-Ratio ROUNDED = Emp-Tax / Emp-Net-Salary
+           END-IF.
+           IF WS-Tax-Ratio > WS-Tax-Ratio-Ceiling
+               MOVE Emp-Name       TO MR-Emp-Name
+               MOVE Emp-Net-Salary TO MR-Net-Salary
+               MOVE Emp-Tax        TO MR-Tax
+               MOVE WS-Tax-Ratio   TO MR-Tax-Ratio
+               WRITE Manual-Review-Record
+               MOVE 'Y' TO WS-Hold-Flag
+           END-IF.
+
+       1300-Write-Register-Line.
+           MOVE Emp-Name       TO RD-Name.
+           MOVE Emp-Net-Salary TO RD-Net-Salary.
+           MOVE Emp-Tax        TO RD-Tax.
+           MOVE Emp-Sal-Result TO RD-Result.
+           WRITE Register-Line FROM WS-Register-Detail.
+           ADD Emp-Sal-Result TO WS-Grand-Total.
+
+       1400-Write-GL-Extract.
+           MOVE Emp-Name       TO GL-Emp-Name.
+           MOVE 'D'             TO GL-Dr-Cr.
+           MOVE WS-Debit-Account TO GL-Account.
+           MOVE Emp-Sal-Result  TO GL-Amount.
+           WRITE GL-Extract-Line.
+           MOVE Emp-Name        TO GL-Emp-Name.
+           MOVE 'C'             TO GL-Dr-Cr.
+           MOVE WS-Credit-Account TO GL-Account.
+           MOVE Emp-Sal-Result  TO GL-Amount.
+           WRITE GL-Extract-Line.
+
+       1500-Write-Audit-Record.
+           MOVE Emp-Name          TO Audit-Emp-Name.
+           MOVE WS-Prior-Sal-Result TO Audit-Old-Result.
+           MOVE Emp-Sal-Result     TO Audit-New-Result.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO Audit-Timestamp.
+           WRITE Audit-Line.
+
+       1600-Write-Paycheck-Stub.
+           MOVE Emp-Name       TO SL-Name.
+           WRITE Stub-Line FROM WS-Stub-Name-Line.
+           MOVE Emp-Net-Salary TO SL-Gross.
+           WRITE Stub-Line FROM WS-Stub-Gross-Line.
+           MOVE Emp-Tax        TO SL-Tax.
+           WRITE Stub-Line FROM WS-Stub-Tax-Line.
+           MOVE Emp-Sal-Result TO SL-Net.
+           WRITE Stub-Line FROM WS-Stub-Net-Line.
+           WRITE Stub-Line FROM WS-Stub-Separator.
