@@ -1,18 +1,448 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. defAddValue.
+       PROGRAM-ID. initalize.
        AUTHOR FMORAESTEC.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Inventory-File ASSIGN TO "INVMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Inventory-Status.
+           SELECT Reorder-File ASSIGN TO "INVREORD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT Inquiry-File ASSIGN TO "INVINQ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT Listing-Report ASSIGN TO "INVLIST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Month-end reconciliation reads the same Stock master that
+      *> twoAddValue maintains, keyed the same way (Stock-ID1).
+           SELECT Stock-Recon-File ASSIGN TO "STOCKMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SR-Stock-ID1
+               FILE STATUS IS WS-Recon-Status.
+           SELECT Recon-Exception-File ASSIGN TO "INVRECON"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT Checkpoint-File ASSIGN TO "INVCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Checkpoint-Status.
+      *> Transaction-code-driven maintenance of Inv-Table: no screen is
+      *> involved on this platform, so "menu-driven" maintenance takes
+      *> the shape of a batch transaction file (A/C/D codes) instead.
+           SELECT Maintenance-File ASSIGN TO "INVMAINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Maint-Status.
+
        DATA DIVISION.
-       
+       FILE SECTION.
+       FD  Inventory-File.
+       01  Inventory-Rec.
+           05 IF-Inv-Num          PIC 9(5).
+           05 IF-Inv-Name         PIC X(20).
+           05 IF-Monthly-Inv-Amt  PIC 9(5).
+
+       FD  Reorder-File.
+       01  Reorder-Rec.
+           05 RO-Inv-Num          PIC 9(5).
+           05 RO-Inv-Name         PIC X(20).
+           05 RO-Monthly-Inv-Amt  PIC 9(5).
+
+       FD  Inquiry-File.
+       01  Inquiry-Rec.
+           05 INQ-Inv-Num         PIC 9(5).
+
+       FD  Listing-Report.
+       01  Listing-Line           PIC X(80).
+
+       FD  Stock-Recon-File
+           RECORD CONTAINS 80 CHARACTERS.
+       01  Stock-Recon-Record.
+           05 SR-Stock-Type       PIC X(10).
+           COPY PRODID REPLACING ID-FIELD BY SR-Stock-ID1.
+           05 SR-Stock-ID2        PIC X(10).
+           05 SR-Stock-ID3        PIC X(10).
+           05 SR-Stock-Qty-On-Hand PIC 9(5).
+           05 SR-Stock-Unit-Cost   PIC 9(5)V99.
+           05 FILLER               PIC X(28).
+
+       FD  Recon-Exception-File.
+       01  Recon-Exception-Rec.
+           05 RE-Inv-Num          PIC 9(5).
+           05 RE-Inv-Amt          PIC 9(5).
+           05 RE-Stock-Qty        PIC 9(5).
+           05 RE-Reason           PIC X(25).
+
+       FD  Checkpoint-File.
+       01  Checkpoint-Record PIC 9(5).
+
+       FD  Maintenance-File.
+       01  Maintenance-Rec.
+           05 MT-Txn-Code          PIC X.
+              88 MT-Is-Add            VALUE 'A'.
+              88 MT-Is-Change          VALUE 'C'.
+              88 MT-Is-Delete          VALUE 'D'.
+           05 MT-Inv-Num           PIC 9(5).
+           05 MT-Inv-Name          PIC X(20).
+           05 MT-Monthly-Inv-Amt   PIC 9(5).
+
        WORKING-STORAGE SECTION.
-       01 Inv-Table.
-               05 Inv-Det OCCURS 100 TIMES.
-                  10 Inv-Num            PIC 9(5).
-                  10 Inv-Name           PIC X(20).
-                  10 Monthly-Inv-Amt    PIC 9(5).
-       
+       01  WS-Checkpoint-Status     PIC XX.
+       01  WS-Checkpoint-Interval   PIC 9(3) VALUE 25.
+       01  WS-Last-Checkpoint-Num   PIC 9(5) VALUE ZERO.
+       01  WS-Restart-Switch        PIC X VALUE 'N'.
+       01  WS-Lines-Per-Page      PIC 9(2) VALUE 20.
+       01  WS-Line-Count          PIC 9(2) VALUE ZERO.
+       01  WS-Page-Number         PIC 9(3) VALUE ZERO.
+       01  WS-Report-Total        PIC 9(7) VALUE ZERO.
+       01  WS-Heading-1.
+           05 FILLER PIC X(20) VALUE 'INVENTORY LISTING'.
+           05 FILLER PIC X(10) VALUE 'PAGE'.
+           05 WS-Heading-Page  PIC ZZ9.
+       01  WS-Heading-2.
+           05 FILLER PIC X(6)  VALUE 'INVNUM'.
+           05 FILLER PIC X(2)  VALUE SPACE.
+           05 FILLER PIC X(20) VALUE 'NAME'.
+           05 FILLER PIC X(2)  VALUE SPACE.
+           05 FILLER PIC X(12) VALUE 'MONTHLY-AMT'.
+       01  WS-Listing-Detail.
+           05 LD-Inv-Num       PIC Z(4)9.
+           05 FILLER           PIC X(2) VALUE SPACE.
+           05 LD-Inv-Name      PIC X(20).
+           05 FILLER           PIC X(2) VALUE SPACE.
+           05 LD-Monthly-Amt   PIC Z(4)9.
+       01  WS-Listing-Total.
+           05 FILLER           PIC X(27) VALUE 'GRAND TOTAL'.
+           05 LT-Total         PIC Z(6)9.
+       01  WS-Inventory-Status  PIC XX.
+       01  WS-Inquiry-Eof-Switch PIC X VALUE 'N'.
+       01  WS-Eof-Switch        PIC X VALUE 'N'.
+       01  WS-Table-Count       PIC 9(3) VALUE ZERO.
+       01  WS-Reorder-Point     PIC 9(5) VALUE 00100.
+       01  WS-Recon-Status      PIC XX.
+       01  WS-Recon-Key         PIC X(10).
+       01  WS-Recon-Eof         PIC X VALUE 'N'.
+       01  WS-Recon-Inv-Num     PIC 9(5).
+       01  WS-Maint-Status      PIC XX.
+       01  WS-Maint-Eof         PIC X VALUE 'N'.
+       01  WS-Maint-Found-Switch PIC X VALUE 'N'.
+       01  WS-Maint-Txn-Count   PIC 9(5) VALUE ZERO.
+
+       01  Inv-Table.
+           05 Inv-Det OCCURS 100 TIMES INDEXED BY Inv-Idx.
+              10 Inv-Num            PIC 9(5).
+              10 Inv-Name           PIC X(20).
+              10 Monthly-Inv-Amt    PIC 9(5).
+
        PROCEDURE DIVISION.
-           INITIALIZE Inv-Table
-        
-       DISPLAY Inv-Table
-       STOP RUN.
+       0000-Main.
+           INITIALIZE Inv-Table.
+           PERFORM 1000-Load-Inventory-Table.
+           PERFORM 6000-Apply-Maintenance-Transactions.
+           PERFORM 2000-Write-Reorder-Candidates.
+           PERFORM 3000-Process-Inquiries.
+           PERFORM 4000-Print-Listing-Report.
+           PERFORM 5000-Reconcile-With-Stock.
+           DISPLAY Inv-Table.
+           STOP RUN.
+
+       1000-Load-Inventory-Table.
+           PERFORM 0100-Read-Restart-Point.
+           OPEN INPUT Inventory-File.
+           IF WS-Inventory-Status NOT = '00'
+               DISPLAY 'INVMAST OPEN FAILED, STATUS='
+                   WS-Inventory-Status
+               MOVE 26 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT Checkpoint-File.
+           IF WS-Checkpoint-Status NOT = '00'
+               DISPLAY 'INVCKP OPEN FAILED, STATUS='
+                   WS-Checkpoint-Status
+           END-IF.
+           IF WS-Restart-Switch = 'Y'
+               MOVE WS-Last-Checkpoint-Num TO Checkpoint-Record
+               WRITE Checkpoint-Record
+           END-IF.
+           READ Inventory-File
+               AT END MOVE 'Y' TO WS-Eof-Switch
+           END-READ.
+           PERFORM UNTIL WS-Eof-Switch = 'Y' OR WS-Table-Count >= 100
+               ADD 1 TO WS-Table-Count
+               MOVE IF-Inv-Num         TO Inv-Num (WS-Table-Count)
+               MOVE IF-Inv-Name        TO Inv-Name (WS-Table-Count)
+               MOVE IF-Monthly-Inv-Amt
+                   TO Monthly-Inv-Amt (WS-Table-Count)
+               IF WS-Restart-Switch = 'Y'
+                   IF IF-Inv-Num >= WS-Last-Checkpoint-Num
+                       MOVE 'N' TO WS-Restart-Switch
+                   END-IF
+               ELSE
+                   PERFORM 0200-Checkpoint-If-Due
+               END-IF
+               READ Inventory-File
+                   AT END MOVE 'Y' TO WS-Eof-Switch
+               END-READ
+           END-PERFORM.
+           CLOSE Inventory-File.
+           CLOSE Checkpoint-File.
+
+       0100-Read-Restart-Point.
+           OPEN INPUT Checkpoint-File.
+           IF WS-Checkpoint-Status = '00'
+               READ Checkpoint-File
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE Checkpoint-Record TO WS-Last-Checkpoint-Num
+                       MOVE 'Y' TO WS-Restart-Switch
+               END-READ
+               CLOSE Checkpoint-File
+           END-IF.
+
+       0200-Checkpoint-If-Due.
+           IF FUNCTION MOD (WS-Table-Count, WS-Checkpoint-Interval) = 0
+               MOVE IF-Inv-Num TO WS-Last-Checkpoint-Num
+               CLOSE Checkpoint-File
+               OPEN OUTPUT Checkpoint-File
+               MOVE IF-Inv-Num TO Checkpoint-Record
+               WRITE Checkpoint-Record
+               DISPLAY 'CHECKPOINT AT TABLE ENTRY ' WS-Table-Count
+                   ' LAST INV-NUM=' WS-Last-Checkpoint-Num
+           END-IF.
+
+       2000-Write-Reorder-Candidates.
+           OPEN OUTPUT Reorder-File.
+           PERFORM VARYING Inv-Idx FROM 1 BY 1
+                   UNTIL Inv-Idx > WS-Table-Count
+               IF Monthly-Inv-Amt (Inv-Idx) < WS-Reorder-Point
+                   MOVE Inv-Num (Inv-Idx)         TO RO-Inv-Num
+                   MOVE Inv-Name (Inv-Idx)        TO RO-Inv-Name
+                   MOVE Monthly-Inv-Amt (Inv-Idx) TO RO-Monthly-Inv-Amt
+                   WRITE Reorder-Rec
+               END-IF
+           END-PERFORM.
+           CLOSE Reorder-File.
+
+       3000-Process-Inquiries.
+           OPEN INPUT Inquiry-File.
+           READ Inquiry-File
+               AT END MOVE 'Y' TO WS-Inquiry-Eof-Switch
+           END-READ.
+           PERFORM UNTIL WS-Inquiry-Eof-Switch = 'Y'
+               PERFORM 3100-Lookup-Inventory-Item
+               READ Inquiry-File
+                   AT END MOVE 'Y' TO WS-Inquiry-Eof-Switch
+               END-READ
+           END-PERFORM.
+           CLOSE Inquiry-File.
+
+       3100-Lookup-Inventory-Item.
+           SET Inv-Idx TO 1.
+           SEARCH Inv-Det
+               AT END
+                   DISPLAY 'INV-NUM ' INQ-Inv-Num ' NOT FOUND'
+               WHEN Inv-Num (Inv-Idx) = INQ-Inv-Num
+                   DISPLAY 'INV-NUM ' Inv-Num (Inv-Idx)
+                       ' NAME=' Inv-Name (Inv-Idx)
+                       ' ON-HAND=' Monthly-Inv-Amt (Inv-Idx)
+           END-SEARCH.
+
+       4000-Print-Listing-Report.
+           OPEN OUTPUT Listing-Report.
+           MOVE ZERO TO WS-Report-Total.
+           MOVE ZERO TO WS-Line-Count.
+           PERFORM VARYING Inv-Idx FROM 1 BY 1
+                   UNTIL Inv-Idx > WS-Table-Count
+               IF WS-Line-Count = 0
+                   PERFORM 4100-Print-Page-Headings
+               END-IF
+               MOVE Inv-Num (Inv-Idx)         TO LD-Inv-Num
+               MOVE Inv-Name (Inv-Idx)        TO LD-Inv-Name
+               MOVE Monthly-Inv-Amt (Inv-Idx) TO LD-Monthly-Amt
+               WRITE Listing-Line FROM WS-Listing-Detail
+               ADD 1 TO WS-Line-Count
+               ADD Monthly-Inv-Amt (Inv-Idx) TO WS-Report-Total
+               IF WS-Line-Count >= WS-Lines-Per-Page
+                   MOVE ZERO TO WS-Line-Count
+               END-IF
+           END-PERFORM.
+           MOVE WS-Report-Total TO LT-Total.
+           WRITE Listing-Line FROM WS-Listing-Total.
+           CLOSE Listing-Report.
+
+       4100-Print-Page-Headings.
+           ADD 1 TO WS-Page-Number.
+           MOVE WS-Page-Number TO WS-Heading-Page.
+           WRITE Listing-Line FROM WS-Heading-1.
+           WRITE Listing-Line FROM WS-Heading-2.
+
+       5000-Reconcile-With-Stock.
+           OPEN INPUT Stock-Recon-File.
+           IF WS-Recon-Status NOT = '00'
+               DISPLAY 'STOCK RECON OPEN FAILED, STATUS='
+                   WS-Recon-Status
+           ELSE
+               OPEN OUTPUT Recon-Exception-File
+               PERFORM VARYING Inv-Idx FROM 1 BY 1
+                       UNTIL Inv-Idx > WS-Table-Count
+                   PERFORM 5100-Reconcile-One-Item
+               END-PERFORM
+               CLOSE Stock-Recon-File
+               OPEN INPUT Stock-Recon-File
+               IF WS-Recon-Status = '00'
+                   PERFORM 5200-Find-Stock-Only-Items
+                   CLOSE Stock-Recon-File
+               ELSE
+                   DISPLAY 'STOCK RECON REOPEN FOR SEQUENTIAL PASS '
+                       'FAILED, STATUS=' WS-Recon-Status
+               END-IF
+               CLOSE Recon-Exception-File
+           END-IF.
+
+       5100-Reconcile-One-Item.
+           MOVE ZERO TO WS-Recon-Key.
+           MOVE Inv-Num (Inv-Idx) TO WS-Recon-Key.
+           MOVE WS-Recon-Key TO SR-Stock-ID1.
+           READ Stock-Recon-File
+               INVALID KEY
+                   MOVE Inv-Num (Inv-Idx)      TO RE-Inv-Num
+                   MOVE Monthly-Inv-Amt (Inv-Idx) TO RE-Inv-Amt
+                   MOVE ZERO                   TO RE-Stock-Qty
+                   MOVE 'NOT FOUND IN STOCK FILE' TO RE-Reason
+                   WRITE Recon-Exception-Rec
+                   END-WRITE
+               NOT INVALID KEY
+                   IF Monthly-Inv-Amt (Inv-Idx) NOT =
+                           SR-Stock-Qty-On-Hand
+                       MOVE Inv-Num (Inv-Idx)      TO RE-Inv-Num
+                       MOVE Monthly-Inv-Amt (Inv-Idx) TO RE-Inv-Amt
+                       MOVE SR-Stock-Qty-On-Hand   TO RE-Stock-Qty
+                       MOVE 'QUANTITY MISMATCH'    TO RE-Reason
+                       WRITE Recon-Exception-Rec
+                       END-WRITE
+                   END-IF
+           END-READ.
+
+       5200-Find-Stock-Only-Items.
+           MOVE 'N' TO WS-Recon-Eof.
+           READ Stock-Recon-File NEXT RECORD
+               AT END MOVE 'Y' TO WS-Recon-Eof
+           END-READ.
+           PERFORM UNTIL WS-Recon-Eof = 'Y'
+               PERFORM 5300-Check-Stock-Item-In-Table
+               READ Stock-Recon-File NEXT RECORD
+                   AT END MOVE 'Y' TO WS-Recon-Eof
+               END-READ
+           END-PERFORM.
+
+       5300-Check-Stock-Item-In-Table.
+           MOVE SR-Stock-ID1 (1:5) TO WS-Recon-Inv-Num.
+           SET Inv-Idx TO 1.
+           SEARCH Inv-Det
+               AT END
+                   MOVE WS-Recon-Inv-Num          TO RE-Inv-Num
+                   MOVE ZERO                       TO RE-Inv-Amt
+                   MOVE SR-Stock-Qty-On-Hand       TO RE-Stock-Qty
+                   MOVE 'NOT FOUND IN INV-TABLE'    TO RE-Reason
+                   WRITE Recon-Exception-Rec
+               WHEN Inv-Num (Inv-Idx) = WS-Recon-Inv-Num
+                   CONTINUE
+           END-SEARCH.
+
+       6000-Apply-Maintenance-Transactions.
+           MOVE ZERO TO WS-Maint-Txn-Count.
+           OPEN INPUT Maintenance-File.
+           IF WS-Maint-Status = '00'
+               READ Maintenance-File
+                   AT END MOVE 'Y' TO WS-Maint-Eof
+               END-READ
+               PERFORM UNTIL WS-Maint-Eof = 'Y'
+                   PERFORM 6100-Apply-One-Transaction
+                   ADD 1 TO WS-Maint-Txn-Count
+                   READ Maintenance-File
+                       AT END MOVE 'Y' TO WS-Maint-Eof
+                   END-READ
+               END-PERFORM
+               CLOSE Maintenance-File
+           END-IF.
+           IF WS-Maint-Txn-Count > 0
+               PERFORM 6600-Rewrite-Inventory-File
+           END-IF.
+
+       6100-Apply-One-Transaction.
+           EVALUATE TRUE
+               WHEN MT-Is-Add
+                   PERFORM 6200-Add-Inventory-Item
+               WHEN MT-Is-Change
+                   PERFORM 6300-Change-Inventory-Item
+               WHEN MT-Is-Delete
+                   PERFORM 6400-Delete-Inventory-Item
+               WHEN OTHER
+                   DISPLAY 'UNKNOWN MAINTENANCE TXN-CODE: ' MT-Txn-Code
+           END-EVALUATE.
+
+       6200-Add-Inventory-Item.
+           PERFORM 6500-Find-Maintenance-Item.
+           IF WS-Maint-Found-Switch = 'Y'
+               DISPLAY 'MAINTENANCE ADD FAILED, DUPLICATE INV-NUM: '
+                   MT-Inv-Num
+           ELSE
+               IF WS-Table-Count < 100
+                   ADD 1 TO WS-Table-Count
+                   MOVE MT-Inv-Num         TO Inv-Num (WS-Table-Count)
+                   MOVE MT-Inv-Name        TO Inv-Name (WS-Table-Count)
+                   MOVE MT-Monthly-Inv-Amt
+                       TO Monthly-Inv-Amt (WS-Table-Count)
+                   DISPLAY 'MAINTENANCE ADD: ' MT-Inv-Num
+               ELSE
+                   DISPLAY 'MAINTENANCE ADD FAILED, TABLE FULL: '
+                       MT-Inv-Num
+               END-IF
+           END-IF.
+
+       6300-Change-Inventory-Item.
+           PERFORM 6500-Find-Maintenance-Item.
+           IF WS-Maint-Found-Switch = 'Y'
+               MOVE MT-Inv-Name        TO Inv-Name (Inv-Idx)
+               MOVE MT-Monthly-Inv-Amt TO Monthly-Inv-Amt (Inv-Idx)
+               DISPLAY 'MAINTENANCE CHANGE: ' MT-Inv-Num
+           ELSE
+               DISPLAY 'MAINTENANCE CHANGE FAILED, NOT FOUND: '
+                   MT-Inv-Num
+           END-IF.
+
+       6400-Delete-Inventory-Item.
+           PERFORM 6500-Find-Maintenance-Item.
+           IF WS-Maint-Found-Switch = 'Y'
+               PERFORM VARYING Inv-Idx FROM Inv-Idx BY 1
+                       UNTIL Inv-Idx >= WS-Table-Count
+                   MOVE Inv-Det (Inv-Idx + 1) TO Inv-Det (Inv-Idx)
+               END-PERFORM
+               SUBTRACT 1 FROM WS-Table-Count
+               DISPLAY 'MAINTENANCE DELETE: ' MT-Inv-Num
+           ELSE
+               DISPLAY 'MAINTENANCE DELETE FAILED, NOT FOUND: '
+                   MT-Inv-Num
+           END-IF.
+
+       6500-Find-Maintenance-Item.
+           MOVE 'N' TO WS-Maint-Found-Switch.
+           SET Inv-Idx TO 1.
+           SEARCH Inv-Det
+               AT END
+                   CONTINUE
+               WHEN Inv-Num (Inv-Idx) = MT-Inv-Num
+                   MOVE 'Y' TO WS-Maint-Found-Switch
+           END-SEARCH.
+
+       6600-Rewrite-Inventory-File.
+           OPEN OUTPUT Inventory-File.
+           PERFORM VARYING Inv-Idx FROM 1 BY 1
+                   UNTIL Inv-Idx > WS-Table-Count
+               MOVE Inv-Num (Inv-Idx)         TO IF-Inv-Num
+               MOVE Inv-Name (Inv-Idx)        TO IF-Inv-Name
+               MOVE Monthly-Inv-Amt (Inv-Idx) TO IF-Monthly-Inv-Amt
+               WRITE Inventory-Rec
+           END-PERFORM.
+           CLOSE Inventory-File.
+           DISPLAY 'INVENTORY FILE REWRITTEN AFTER MAINTENANCE, '
+               WS-Maint-Txn-Count ' TRANSACTION(S) APPLIED'.
