@@ -1,20 +1,301 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. defAddValue.
+       PROGRAM-ID. twoAddValue.
        AUTHOR FMORAESTEC.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Stock ASSIGN TO "STOCKMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Stock-ID1
+               FILE STATUS IS WS-Stock-Status.
+           SELECT Adjustment-File ASSIGN TO "STOCKADJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Adjustment-Status.
+           SELECT Stock-List-Report ASSIGN TO "STOCKLST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-List-Status.
+           SELECT Checkpoint-File ASSIGN TO "STOCKCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Checkpoint-Status.
+      *> One stream per Stock-Type partition, so each can be handed to
+      *> its own batch job/step instead of one long serial run.
+           SELECT Partition-File-1 ASSIGN TO "STOCKPT1"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Partition-1-Status.
+           SELECT Partition-File-2 ASSIGN TO "STOCKPT2"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Partition-2-Status.
+           SELECT Partition-File-3 ASSIGN TO "STOCKPT3"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Partition-3-Status.
+      *> Dated history file, named at run time from the system date
+      *> (the GDG-equivalent of a dated generation on this platform).
+           SELECT History-File ASSIGN TO WS-History-File-Name
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-History-Status.
+      *> Shared end-of-day balancing file: each of the payroll,
+      *> distribution, and stock runs appends its own day's total here
+      *> for eodBalance to combine into one cross-run report.
+           SELECT Balance-File ASSIGN TO "EODBAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Balance-Status.
+
        DATA DIVISION.
 
        FILE SECTION.
-       FD Stock
-         Recording MODE IS F
-         RECORD CONTAINS 80 CHARACTERS.
-       01 Stock-Record.
-         05 Stock-Type PIC X(10).
-         05 Stock-ID1  PIC X(10).
-         05 Stock-ID2  PIC X(10).
-         05 Stock-ID3  PIC X(10).
+       FD  Stock
+           RECORD CONTAINS 80 CHARACTERS.
+       01  Stock-Record.
+           05 Stock-Type PIC X(10).
+           COPY PRODID REPLACING ID-FIELD BY Stock-ID1.
+           05 Stock-ID2  PIC X(10).
+           05 Stock-ID3  PIC X(10).
+           05 Stock-Qty-On-Hand PIC 9(5).
+           05 Stock-Unit-Cost   PIC 9(5)V99.
+           05 FILLER     PIC X(28).
+
+       FD  Stock-List-Report.
+       01  Stock-List-Line PIC X(80).
+
+       FD  Checkpoint-File.
+       01  Checkpoint-Record.
+           05 CKP-Stock-ID1    PIC X(10).
+           05 CKP-Grand-Total  PIC 9(9)V99.
+
+       FD  Adjustment-File.
+       01  Adjustment-Rec.
+           05 Adj-Stock-ID1     PIC X(10).
+           05 Adj-Qty-Change    PIC S9(5).
+           05 Adj-Unit-Cost     PIC 9(5)V99.
+
+       FD  Partition-File-1.
+       01  Partition-Line-1 PIC X(80).
+
+       FD  Partition-File-2.
+       01  Partition-Line-2 PIC X(80).
+
+       FD  Partition-File-3.
+       01  Partition-Line-3 PIC X(80).
+
+       FD  History-File.
+       01  History-Line PIC X(80).
+
+       FD  Balance-File.
+       01  Balance-Rec.
+           05 BAL-Source      PIC X(10).
+           05 BAL-Run-Date    PIC X(8).
+           05 BAL-Amount      PIC 9(9)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-Balance-Status      PIC XX.
+       01  WS-Stock-Grand-Total   PIC 9(9)V99 VALUE ZERO.
+       01  WS-Adjustment-Status    PIC XX.
+       01  WS-Adjustment-Eof       PIC X VALUE 'N'.
+       01  WS-Eof-Switch   PIC X VALUE 'N'.
+       01  WS-Stock-Status PIC XX.
+       01  WS-List-Status  PIC XX.
+       01  WS-Checkpoint-Status    PIC XX.
+       01  WS-Checkpoint-Interval PIC 9(5) VALUE 100.
+       01  WS-Record-Count         PIC 9(7) VALUE ZERO.
+       01  WS-Last-Checkpoint-ID1  PIC X(10) VALUE SPACE.
+       01  WS-Restart-Switch       PIC X VALUE 'N'.
+       01  WS-Extended-Cost        PIC 9(8)V99.
+       01  WS-History-Status       PIC XX.
+       01  WS-Partition-1-Status   PIC XX.
+       01  WS-Partition-2-Status   PIC XX.
+       01  WS-Partition-3-Status   PIC XX.
+       01  WS-History-File-Name.
+           05 FILLER           PIC X(8) VALUE 'STOCKHST'.
+           05 WS-History-Date  PIC X(8).
 
        PROCEDURE DIVISION.
+       0000-Main.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-History-Date.
+           PERFORM 0100-Read-Restart-Point.
+           OPEN I-O Stock.
+           IF WS-Stock-Status NOT = '00'
+               DISPLAY 'STOCK FILE OPEN FAILED, STATUS='
+                   WS-Stock-Status
+               MOVE 22 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM 0150-Open-Sequential-Outputs.
+           IF WS-List-Status NOT = '00'
+               DISPLAY 'STOCK LIST REPORT OPEN FAILED, STATUS='
+                   WS-List-Status
+               MOVE 23 TO RETURN-CODE
+               CLOSE Stock
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT Checkpoint-File.
+           IF WS-Checkpoint-Status NOT = '00'
+               DISPLAY 'STOCKCKP OPEN FAILED, STATUS='
+                   WS-Checkpoint-Status
+           END-IF.
+           IF WS-Restart-Switch = 'Y'
+               MOVE WS-Last-Checkpoint-ID1 TO CKP-Stock-ID1
+               MOVE WS-Stock-Grand-Total   TO CKP-Grand-Total
+               WRITE Checkpoint-Record
+           END-IF.
+           READ Stock NEXT RECORD
+               AT END MOVE 'Y' TO WS-Eof-Switch
+           END-READ.
+           PERFORM UNTIL WS-Eof-Switch = 'Y'
+               IF WS-Restart-Switch = 'Y'
+                   PERFORM 1500-Skip-To-Restart-Point
+               ELSE
+                   PERFORM 1000-List-Stock-Record
+               END-IF
+               READ Stock NEXT RECORD
+                   AT END MOVE 'Y' TO WS-Eof-Switch
+                   NOT AT END
+                       IF WS-Stock-Status NOT = '00'
+                           DISPLAY 'STOCK FILE READ ERROR, STATUS='
+                               WS-Stock-Status
+                           MOVE 'Y' TO WS-Eof-Switch
+                           MOVE 27 TO RETURN-CODE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           PERFORM 1600-Post-Adjustments.
+           CLOSE Stock.
+           CLOSE Stock-List-Report.
+           CLOSE Checkpoint-File.
+           CLOSE Partition-File-1.
+           CLOSE Partition-File-2.
+           CLOSE Partition-File-3.
+           CLOSE History-File.
+           PERFORM 1800-Post-Balance.
+           STOP RUN.
+
+       1800-Post-Balance.
+           OPEN EXTEND Balance-File.
+           MOVE 'STOCK'     TO BAL-Source.
+           MOVE WS-History-Date TO BAL-Run-Date.
+           MOVE WS-Stock-Grand-Total TO BAL-Amount.
+           WRITE Balance-Rec.
+           CLOSE Balance-File.
+
+       1600-Post-Adjustments.
+           OPEN INPUT Adjustment-File.
+           IF WS-Adjustment-Status = '00'
+               READ Adjustment-File
+                   AT END MOVE 'Y' TO WS-Adjustment-Eof
+               END-READ
+               PERFORM UNTIL WS-Adjustment-Eof = 'Y'
+                   MOVE Adj-Stock-ID1 TO Stock-ID1
+                   READ Stock
+                       INVALID KEY
+                           DISPLAY 'ADJUSTMENT: UNKNOWN STOCK-ID1 '
+                               Adj-Stock-ID1
+                       NOT INVALID KEY
+                           ADD Adj-Qty-Change TO Stock-Qty-On-Hand
+                           MOVE Adj-Unit-Cost TO Stock-Unit-Cost
+                           REWRITE Stock-Record
+                               INVALID KEY
+                                   DISPLAY
+                                     'ADJUSTMENT REWRITE FAILED: '
+                                     Adj-Stock-ID1
+                           END-REWRITE
+                   END-READ
+                   READ Adjustment-File
+                       AT END MOVE 'Y' TO WS-Adjustment-Eof
+                   END-READ
+               END-PERFORM
+               CLOSE Adjustment-File
+           END-IF.
+
+       0100-Read-Restart-Point.
+           OPEN INPUT Checkpoint-File.
+           IF WS-Checkpoint-Status = '00'
+               READ Checkpoint-File
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CKP-Stock-ID1   TO WS-Last-Checkpoint-ID1
+                       MOVE CKP-Grand-Total TO WS-Stock-Grand-Total
+                       MOVE 'Y' TO WS-Restart-Switch
+               END-READ
+               CLOSE Checkpoint-File
+           END-IF.
+
+       0150-Open-Sequential-Outputs.
+           IF WS-Restart-Switch = 'Y'
+               OPEN EXTEND Stock-List-Report
+               OPEN EXTEND Partition-File-1
+               OPEN EXTEND Partition-File-2
+               OPEN EXTEND Partition-File-3
+               OPEN EXTEND History-File
+           ELSE
+               OPEN OUTPUT Stock-List-Report
+               OPEN OUTPUT Partition-File-1
+               OPEN OUTPUT Partition-File-2
+               OPEN OUTPUT Partition-File-3
+               OPEN OUTPUT History-File
+           END-IF.
+           IF WS-Partition-1-Status NOT = '00'
+               DISPLAY 'STOCKPT1 OPEN FAILED, STATUS='
+                   WS-Partition-1-Status
+           END-IF.
+           IF WS-Partition-2-Status NOT = '00'
+               DISPLAY 'STOCKPT2 OPEN FAILED, STATUS='
+                   WS-Partition-2-Status
+           END-IF.
+           IF WS-Partition-3-Status NOT = '00'
+               DISPLAY 'STOCKPT3 OPEN FAILED, STATUS='
+                   WS-Partition-3-Status
+           END-IF.
+           IF WS-History-Status NOT = '00'
+               DISPLAY 'STOCK HISTORY OPEN FAILED, STATUS='
+                   WS-History-Status
+           END-IF.
+
+       1500-Skip-To-Restart-Point.
+           DISPLAY 'SKIPPING (ALREADY CHECKPOINTED): ' Stock-ID1.
+           IF Stock-ID1 >= WS-Last-Checkpoint-ID1
+               MOVE 'N' TO WS-Restart-Switch
+           END-IF.
+
+       1000-List-Stock-Record.
+           WRITE Stock-List-Line FROM Stock-Record.
+           IF WS-List-Status NOT = '00'
+               DISPLAY 'STOCK LIST REPORT WRITE ERROR, STATUS='
+                   WS-List-Status
+           END-IF.
+           COMPUTE WS-Extended-Cost ROUNDED =
+               Stock-Qty-On-Hand * Stock-Unit-Cost.
+           ADD WS-Extended-Cost TO WS-Stock-Grand-Total.
+           DISPLAY Stock-Type ' ' Stock-ID1 ' ' Stock-ID2 ' ' Stock-ID3
+               ' EXT COST=' WS-Extended-Cost.
+           PERFORM 1700-Write-To-Partition.
+           WRITE History-Line FROM Stock-Record.
+           IF WS-History-Status NOT = '00'
+               DISPLAY 'STOCK HISTORY WRITE ERROR, STATUS='
+                   WS-History-Status
+           END-IF.
+           ADD 1 TO WS-Record-Count.
+           IF FUNCTION MOD (WS-Record-Count, WS-Checkpoint-Interval) = 0
+               MOVE Stock-ID1 TO WS-Last-Checkpoint-ID1
+               CLOSE Checkpoint-File
+               OPEN OUTPUT Checkpoint-File
+               IF WS-Checkpoint-Status NOT = '00'
+                   DISPLAY 'STOCKCKP REOPEN FAILED, STATUS='
+                       WS-Checkpoint-Status
+               END-IF
+               MOVE Stock-ID1             TO CKP-Stock-ID1
+               MOVE WS-Stock-Grand-Total  TO CKP-Grand-Total
+               WRITE Checkpoint-Record
+               DISPLAY 'CHECKPOINT AT RECORD ' WS-Record-Count
+                   ' LAST STOCK-ID1=' WS-Last-Checkpoint-ID1
+           END-IF.
 
-         DISPLAY Stock
-       STOP RUN.
+       1700-Write-To-Partition.
+           EVALUATE TRUE
+               WHEN Stock-Type (1:1) < 'I'
+                   WRITE Partition-Line-1 FROM Stock-Record
+               WHEN Stock-Type (1:1) < 'Q'
+                   WRITE Partition-Line-2 FROM Stock-Record
+               WHEN OTHER
+                   WRITE Partition-Line-3 FROM Stock-Record
+           END-EVALUATE.
