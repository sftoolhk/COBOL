@@ -2,11 +2,246 @@
        PROGRAM-ID. itemMeasure.
        AUTHOR FMORAESTEC.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Measurement-File ASSIGN TO "MEASTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT Spec-File ASSIGN TO "MEASSPEC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT Variance-Report ASSIGN TO "MEASVAR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT Error-List ASSIGN TO "MEASERR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  Measurement-File.
+       01  Measurement-Record.
+           05 Meas-Item-ID       PIC X(6).
+           05 Meas-Raw-Text      PIC X(7).
+           05 Meas-Raw-Num REDEFINES Meas-Raw-Text PIC 9(5)V99.
+           05 Meas-Raw-Sign      PIC X.
+           05 Meas-From-Unit     PIC X(2).
+           05 Meas-To-Unit       PIC X(2).
+
+       FD  Spec-File.
+       01  Spec-Record.
+           05 Spec-Item-ID     PIC X(6).
+           05 Spec-Low-Tol     PIC 9(5)V9.
+           05 Spec-High-Tol    PIC 9(5)V9.
+
+       FD  Variance-Report.
+       01  Variance-Line       PIC X(80).
+
+       FD  Error-List.
+       01  Error-List-Line.
+           05 EL-Item-ID       PIC X(6).
+           05 FILLER           PIC X(1).
+           05 EL-Raw-Value     PIC X(7).
+           05 FILLER           PIC X(1).
+           05 EL-Reason        PIC X(25).
+
        WORKING-STORAGE SECTION.
-       01 Item-Measure       PIC 999v9.
+       01  WS-Eof-Switch       PIC X VALUE 'N'.
+       01  WS-Spec-Eof-Switch  PIC X VALUE 'N'.
+       01  Item-Measure        PIC 9(5)v9.
+       01  WS-Input-Valid      PIC X VALUE 'Y'.
+       01  WS-Conversion-Valid PIC X VALUE 'Y'.
+       01  WS-Min-Raw-Value    PIC 9(5)V99 VALUE 00000.01.
+       01  WS-Max-Raw-Value    PIC 9(5)V99 VALUE 99999.00.
+       01  WS-Spec-Count       PIC 9(3) VALUE ZERO.
+       01  WS-Variance-Line.
+           05 VL-Item-ID       PIC X(6).
+           05 FILLER           PIC X(1) VALUE SPACE.
+           05 VL-Measure       PIC Z(4)9.9.
+           05 FILLER           PIC X(1) VALUE SPACE.
+           05 VL-Low-Tol       PIC Z(4)9.9.
+           05 FILLER           PIC X(1) VALUE SPACE.
+           05 VL-High-Tol      PIC Z(4)9.9.
+           05 FILLER           PIC X(1) VALUE SPACE.
+           05 VL-Reason        PIC X(12).
+
+      *> Tolerance specs loaded from the spec file, looked up by item.
+       01  WS-Spec-Table.
+           05 WS-Spec-Entry OCCURS 50 TIMES INDEXED BY Spec-Idx.
+              10 WS-Spec-Item-ID   PIC X(6).
+              10 WS-Spec-Low-Tol   PIC 9(5)V9.
+              10 WS-Spec-High-Tol  PIC 9(5)V9.
+
+      *> Running min/max/average across the whole measurement batch.
+       01  WS-Stat-Count       PIC 9(5) VALUE ZERO.
+       01  WS-Stat-Sum         PIC 9(9)V99 VALUE ZERO.
+       01  WS-Stat-Min         PIC 9(5)V99 VALUE 99999.99.
+       01  WS-Stat-Max         PIC 9(5)V99 VALUE ZERO.
+       01  WS-Stat-Average     PIC 9(5)V99 VALUE ZERO.
+       01  WS-Stat-Summary-Line.
+           05 FILLER           PIC X(12) VALUE 'BATCH STATS:'.
+           05 FILLER           PIC X(1)  VALUE SPACE.
+           05 FILLER           PIC X(6)  VALUE 'COUNT='.
+           05 SS-Count         PIC Z(4)9.
+           05 FILLER           PIC X(5)  VALUE ' MIN='.
+           05 SS-Min           PIC Z(4)9.99.
+           05 FILLER           PIC X(5)  VALUE ' MAX='.
+           05 SS-Max           PIC Z(4)9.99.
+           05 FILLER           PIC X(5)  VALUE ' AVG='.
+           05 SS-Avg           PIC Z(4)9.99.
+
+      *> Unit conversion-factor table: From-Unit/To-Unit pair -> factor.
+       01  Conv-Table-Values.
+           05 FILLER PIC X(9) VALUE 'INCM02540'.
+           05 FILLER PIC X(9) VALUE 'CMIN00394'.
+           05 FILLER PIC X(9) VALUE 'FTCM30480'.
+           05 FILLER PIC X(9) VALUE 'CMFT00033'.
+           05 FILLER PIC X(9) VALUE 'LBKG00454'.
+           05 FILLER PIC X(9) VALUE 'KGLB02205'.
+       01  Conv-Table REDEFINES Conv-Table-Values.
+           05 Conv-Entry OCCURS 6 TIMES INDEXED BY Conv-Idx.
+              10 Conv-From-Unit  PIC X(2).
+              10 Conv-To-Unit    PIC X(2).
+              10 Conv-Factor     PIC 99V999.
 
        PROCEDURE DIVISION.
-         MOVE 3.06 TO Item-Measure.
-         DISPLAY Item-Measure
-       STOP RUN.
+       0000-Main.
+           PERFORM 0100-Load-Spec-Table.
+           OPEN INPUT Measurement-File.
+           OPEN OUTPUT Variance-Report.
+           OPEN OUTPUT Error-List.
+           READ Measurement-File
+               AT END MOVE 'Y' TO WS-Eof-Switch
+           END-READ.
+           PERFORM UNTIL WS-Eof-Switch = 'Y'
+               PERFORM 0900-Edit-Measurement
+               IF WS-Input-Valid = 'Y'
+                   PERFORM 1000-Process-Measurement
+               END-IF
+               READ Measurement-File
+                   AT END MOVE 'Y' TO WS-Eof-Switch
+               END-READ
+           END-PERFORM.
+           PERFORM 1400-Write-Statistics-Summary.
+           CLOSE Measurement-File.
+           CLOSE Variance-Report.
+           CLOSE Error-List.
+           STOP RUN.
+
+       0900-Edit-Measurement.
+           MOVE 'Y' TO WS-Input-Valid.
+           MOVE SPACES TO Error-List-Line.
+           EVALUATE TRUE
+               WHEN Meas-Raw-Text NOT NUMERIC
+                   MOVE 'NON-NUMERIC VALUE' TO EL-Reason
+                   MOVE 'N' TO WS-Input-Valid
+               WHEN Meas-Raw-Sign NOT = SPACE
+                    AND Meas-Raw-Sign NOT = '+'
+                   MOVE 'INVALID SIGN' TO EL-Reason
+                   MOVE 'N' TO WS-Input-Valid
+               WHEN Meas-Raw-Num < WS-Min-Raw-Value
+                   MOVE 'VALUE BELOW MINIMUM' TO EL-Reason
+                   MOVE 'N' TO WS-Input-Valid
+               WHEN Meas-Raw-Num > WS-Max-Raw-Value
+                   MOVE 'VALUE ABOVE MAXIMUM' TO EL-Reason
+                   MOVE 'N' TO WS-Input-Valid
+           END-EVALUATE.
+           IF WS-Input-Valid = 'N'
+               MOVE Meas-Item-ID  TO EL-Item-ID
+               MOVE Meas-Raw-Text TO EL-Raw-Value
+               WRITE Error-List-Line
+           END-IF.
+
+       0100-Load-Spec-Table.
+           OPEN INPUT Spec-File.
+           READ Spec-File
+               AT END MOVE 'Y' TO WS-Spec-Eof-Switch
+           END-READ.
+           PERFORM UNTIL WS-Spec-Eof-Switch = 'Y'
+               ADD 1 TO WS-Spec-Count
+               MOVE Spec-Item-ID  TO WS-Spec-Item-ID (WS-Spec-Count)
+               MOVE Spec-Low-Tol  TO WS-Spec-Low-Tol (WS-Spec-Count)
+               MOVE Spec-High-Tol TO WS-Spec-High-Tol (WS-Spec-Count)
+               READ Spec-File
+                   AT END MOVE 'Y' TO WS-Spec-Eof-Switch
+               END-READ
+           END-PERFORM.
+           CLOSE Spec-File.
+
+       1000-Process-Measurement.
+           PERFORM 1100-Convert-Measurement.
+           IF WS-Conversion-Valid = 'Y'
+               DISPLAY Meas-Item-ID ' ' Item-Measure
+               PERFORM 1200-Check-Tolerance
+               PERFORM 1300-Accumulate-Statistics
+           END-IF.
+
+       1300-Accumulate-Statistics.
+           ADD 1 TO WS-Stat-Count.
+           ADD Item-Measure TO WS-Stat-Sum.
+           IF Item-Measure < WS-Stat-Min
+               MOVE Item-Measure TO WS-Stat-Min
+           END-IF.
+           IF Item-Measure > WS-Stat-Max
+               MOVE Item-Measure TO WS-Stat-Max
+           END-IF.
+
+       1400-Write-Statistics-Summary.
+           IF WS-Stat-Count > ZERO
+               COMPUTE WS-Stat-Average ROUNDED =
+                   WS-Stat-Sum / WS-Stat-Count
+           ELSE
+               MOVE ZERO TO WS-Stat-Min
+           END-IF.
+           MOVE WS-Stat-Count   TO SS-Count.
+           MOVE WS-Stat-Min     TO SS-Min.
+           MOVE WS-Stat-Max     TO SS-Max.
+           MOVE WS-Stat-Average TO SS-Avg.
+           WRITE Variance-Line FROM WS-Stat-Summary-Line.
+           DISPLAY 'BATCH STATS - COUNT=' WS-Stat-Count
+               ' MIN=' WS-Stat-Min ' MAX=' WS-Stat-Max
+               ' AVG=' WS-Stat-Average.
+
+       1200-Check-Tolerance.
+           SET Spec-Idx TO 1.
+           SEARCH WS-Spec-Entry
+               AT END
+                   CONTINUE
+               WHEN WS-Spec-Item-ID (Spec-Idx) = Meas-Item-ID
+                   IF Item-Measure < WS-Spec-Low-Tol (Spec-Idx)
+                      OR Item-Measure > WS-Spec-High-Tol (Spec-Idx)
+                       PERFORM 1210-Write-Variance-Line
+                   END-IF
+           END-SEARCH.
+
+       1210-Write-Variance-Line.
+           MOVE Meas-Item-ID              TO VL-Item-ID.
+           MOVE Item-Measure              TO VL-Measure.
+           MOVE WS-Spec-Low-Tol (Spec-Idx)  TO VL-Low-Tol.
+           MOVE WS-Spec-High-Tol (Spec-Idx) TO VL-High-Tol.
+           MOVE 'OUT OF SPEC'             TO VL-Reason.
+           WRITE Variance-Line FROM WS-Variance-Line.
+
+       1100-Convert-Measurement.
+           MOVE ZERO TO Item-Measure.
+           MOVE 'Y' TO WS-Conversion-Valid.
+           SET Conv-Idx TO 1.
+           SEARCH Conv-Entry
+               AT END
+                   MOVE SPACES TO Error-List-Line
+                   MOVE 'N' TO WS-Conversion-Valid
+                   MOVE Meas-Item-ID  TO EL-Item-ID
+                   MOVE Meas-Raw-Text TO EL-Raw-Value
+                   MOVE 'UNKNOWN UNIT CONVERSION' TO EL-Reason
+                   WRITE Error-List-Line
+               WHEN Conv-From-Unit (Conv-Idx) = Meas-From-Unit
+                    AND Conv-To-Unit (Conv-Idx) = Meas-To-Unit
+                   COMPUTE Item-Measure ROUNDED =
+                       Meas-Raw-Num * Conv-Factor (Conv-Idx)
+                       ON SIZE ERROR
+                           MOVE SPACES TO Error-List-Line
+                           MOVE 'N' TO WS-Conversion-Valid
+                           MOVE Meas-Item-ID  TO EL-Item-ID
+                           MOVE Meas-Raw-Text TO EL-Raw-Value
+                           MOVE 'CONVERTED VALUE OVERFLOW'
+                               TO EL-Reason
+                           WRITE Error-List-Line
+                   END-COMPUTE
+           END-SEARCH.
