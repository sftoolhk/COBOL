@@ -2,13 +2,189 @@
        PROGRAM-ID. defAddValue.
        AUTHOR FMORAESTEC.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Route-File ASSIGN TO "ROUTESEG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *> Optional parameter card overrides for specific segment
+      *> distances, applied after the route file loads.
+           SELECT Param-Card-File ASSIGN TO "ROUTEPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Param-Status.
+      *> Weekly/monthly distribution summary, carried forward across
+      *> runs the same way the checkpoint files are: read as INPUT to
+      *> pick up where the last run left off, then rewritten as OUTPUT.
+           SELECT Dist-Summary-File ASSIGN TO "DISTSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Summary-Status.
+      *> Shared end-of-day balancing file: each of the payroll,
+      *> distribution, and stock runs appends its own day's total here
+      *> for eodBalance to combine into one cross-run report.
+           SELECT Balance-File ASSIGN TO "EODBAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-Balance-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  Route-File.
+       01  Route-Segment-Rec.
+           05 RS-From-Stop    PIC X(15).
+           05 RS-To-Stop      PIC X(15).
+           05 RS-Distance     PIC 9(4)V9.
+
+       FD  Param-Card-File.
+       01  Param-Card-Rec.
+           05 PC-From-Stop    PIC X(15).
+           05 PC-To-Stop      PIC X(15).
+           05 PC-Distance     PIC 9(4)V9.
+
+       FD  Dist-Summary-File.
+       01  Dist-Summary-Rec.
+           05 DS-Week-Number       PIC 9(7).
+           05 DS-Week-Total        PIC 9(7)V9.
+           05 DS-Prior-Week-Total  PIC 9(7)V9.
+           05 DS-Month-Key         PIC 9(6).
+           05 DS-Month-Total       PIC 9(8)V9.
+           05 DS-Prior-Month-Total PIC 9(8)V9.
+
+       FD  Balance-File.
+       01  Balance-Rec.
+           05 BAL-Source      PIC X(10).
+           05 BAL-Run-Date    PIC X(8).
+           05 BAL-Amount      PIC 9(9)V99.
+
        WORKING-STORAGE SECTION.
-       01 NY-Allen       PIC 9(4)V9 VALUE 91.3.
-       01 Allen-Harris   PIC 9(4)v9 VALUE 263.6.
-       01 Harris-Pitts   PIC 9(4)V9 VALUE 203.4.
-       01 Total-Dist     PIC 9(4).
+       01  WS-Balance-Status    PIC XX.
+       01  WS-Eof-Switch     PIC X VALUE 'N'.
+       01  WS-Param-Status   PIC XX.
+       01  WS-Param-Eof      PIC X VALUE 'N'.
+       01  Total-Dist        PIC 9(6)v9.
+       01  WS-Summary-Status        PIC XX.
+       01  WS-Current-Date           PIC 9(8).
+       01  WS-Current-Month-Key      PIC 9(6).
+       01  WS-Current-Week-Number    PIC 9(7).
+       01  WS-Week-Variance          PIC S9(7)V9.
+       01  WS-Month-Variance         PIC S9(8)V9.
+
+      *> Route segment table, built from whatever legs the route file
+      *> contains; a route is no longer fixed at three stops.
+       01  Segment-Table.
+           05 Segment-Entry OCCURS 0 TO 50 TIMES
+                  DEPENDING ON WS-Segment-Count
+                  INDEXED BY Seg-Idx.
+              10 Seg-From-Stop  PIC X(15).
+              10 Seg-To-Stop    PIC X(15).
+              10 Seg-Distance   PIC 9(4)V9.
+       01  WS-Segment-Count    PIC 9(3) VALUE ZERO.
+
        PROCEDURE DIVISION.
-         ADD NY-Allen TO Allen-Harris GIVING Total-Dist ROUNDED
-         DISPLAY Total-Dist
-       STOP RUN.
+       0000-Main.
+           PERFORM 1000-Load-Route-Segments.
+           PERFORM 1600-Apply-Param-Card-Overrides.
+           PERFORM 2000-Sum-Segments.
+           DISPLAY Total-Dist.
+           PERFORM 3000-Update-Distribution-Summary.
+           PERFORM 3300-Post-Balance.
+           STOP RUN.
+
+       1000-Load-Route-Segments.
+           OPEN INPUT Route-File.
+           READ Route-File
+               AT END MOVE 'Y' TO WS-Eof-Switch
+           END-READ.
+           PERFORM UNTIL WS-Eof-Switch = 'Y' OR WS-Segment-Count >= 50
+               ADD 1 TO WS-Segment-Count
+               MOVE RS-From-Stop TO Seg-From-Stop (WS-Segment-Count)
+               MOVE RS-To-Stop   TO Seg-To-Stop (WS-Segment-Count)
+               MOVE RS-Distance  TO Seg-Distance (WS-Segment-Count)
+               READ Route-File
+                   AT END MOVE 'Y' TO WS-Eof-Switch
+               END-READ
+           END-PERFORM.
+           CLOSE Route-File.
+
+       1600-Apply-Param-Card-Overrides.
+           OPEN INPUT Param-Card-File.
+           IF WS-Param-Status = '00'
+               READ Param-Card-File
+                   AT END MOVE 'Y' TO WS-Param-Eof
+               END-READ
+               PERFORM UNTIL WS-Param-Eof = 'Y'
+                   PERFORM 1700-Override-One-Segment
+                   READ Param-Card-File
+                       AT END MOVE 'Y' TO WS-Param-Eof
+                   END-READ
+               END-PERFORM
+               CLOSE Param-Card-File
+           END-IF.
+
+       1700-Override-One-Segment.
+           PERFORM VARYING Seg-Idx FROM 1 BY 1
+                   UNTIL Seg-Idx > WS-Segment-Count
+               IF Seg-From-Stop (Seg-Idx) = PC-From-Stop
+                    AND Seg-To-Stop (Seg-Idx) = PC-To-Stop
+                   MOVE PC-Distance TO Seg-Distance (Seg-Idx)
+                   DISPLAY 'PARAMETER OVERRIDE: ' PC-From-Stop
+                       ' TO ' PC-To-Stop ' = ' PC-Distance
+               END-IF
+           END-PERFORM.
+
+       2000-Sum-Segments.
+           MOVE ZERO TO Total-Dist.
+           PERFORM VARYING Seg-Idx FROM 1 BY 1
+                   UNTIL Seg-Idx > WS-Segment-Count
+               ADD Seg-Distance (Seg-Idx) TO Total-Dist
+           END-PERFORM.
+
+       3000-Update-Distribution-Summary.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-Current-Date.
+           MOVE WS-Current-Date (1:6) TO WS-Current-Month-Key.
+           COMPUTE WS-Current-Week-Number =
+               FUNCTION INTEGER-OF-DATE (WS-Current-Date) / 7.
+           PERFORM 3100-Read-Prior-Summary.
+           IF DS-Week-Number NOT = WS-Current-Week-Number
+               MOVE DS-Week-Total TO DS-Prior-Week-Total
+               MOVE ZERO TO DS-Week-Total
+               MOVE WS-Current-Week-Number TO DS-Week-Number
+           END-IF.
+           IF DS-Month-Key NOT = WS-Current-Month-Key
+               MOVE DS-Month-Total TO DS-Prior-Month-Total
+               MOVE ZERO TO DS-Month-Total
+               MOVE WS-Current-Month-Key TO DS-Month-Key
+           END-IF.
+           ADD Total-Dist TO DS-Week-Total.
+           ADD Total-Dist TO DS-Month-Total.
+           COMPUTE WS-Week-Variance =
+               DS-Week-Total - DS-Prior-Week-Total.
+           COMPUTE WS-Month-Variance =
+               DS-Month-Total - DS-Prior-Month-Total.
+           DISPLAY 'WEEK TOTAL: ' DS-Week-Total
+               ' VARIANCE VS PRIOR WEEK: ' WS-Week-Variance.
+           DISPLAY 'MONTH TOTAL: ' DS-Month-Total
+               ' VARIANCE VS PRIOR MONTH: ' WS-Month-Variance.
+           PERFORM 3200-Write-Summary.
+
+       3100-Read-Prior-Summary.
+           MOVE ZERO TO DS-Week-Number DS-Week-Total DS-Prior-Week-Total
+               DS-Month-Key DS-Month-Total DS-Prior-Month-Total.
+           OPEN INPUT Dist-Summary-File.
+           IF WS-Summary-Status = '00'
+               READ Dist-Summary-File
+                   AT END CONTINUE
+               END-READ
+               CLOSE Dist-Summary-File
+           END-IF.
+
+       3200-Write-Summary.
+           OPEN OUTPUT Dist-Summary-File.
+           WRITE Dist-Summary-Rec.
+           CLOSE Dist-Summary-File.
+
+       3300-Post-Balance.
+           OPEN EXTEND Balance-File.
+           MOVE 'DISTRIB'   TO BAL-Source.
+           MOVE WS-Current-Date TO BAL-Run-Date.
+           MOVE Total-Dist  TO BAL-Amount.
+           WRITE Balance-Rec.
+           CLOSE Balance-File.
