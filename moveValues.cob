@@ -2,15 +2,52 @@
        PROGRAM-ID. moveValues.
        AUTHOR FMORAESTEC.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Stock-Txn-File ASSIGN TO "STOCKTXN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-          WORKING-STORAGE SECTION.
-          01 Stock.
-            05 Stock-ID        PIC X(4).
-            05 Stock-Cost      PIC 99.99.
-          01 Stock-Total-Cost  PIC 9(5).99.
+       FILE SECTION.
+       FD  Stock-Txn-File.
+       01  Stock-Txn-Record.
+           COPY PRODID REPLACING ID-FIELD BY Stock-ID.
+           05 Stock-Txn-Type  PIC X.
+              88 Stock-Is-Receipt    VALUE 'R'.
+              88 Stock-Is-Issue      VALUE 'I'.
+              88 Stock-Is-Adjustment VALUE 'A'.
+           05 Stock-Cost      PIC S9(3)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-Eof-Switch        PIC X VALUE 'N'.
+       01  Stock-Total-Cost     PIC S9(7)v99 VALUE ZERO.
 
        PROCEDURE DIVISION.
-          MOVE ALL '*' TO Stock-ID.
+       0000-Main.
+           OPEN INPUT Stock-Txn-File.
+           READ Stock-Txn-File
+               AT END MOVE 'Y' TO WS-Eof-Switch
+           END-READ.
+           PERFORM UNTIL WS-Eof-Switch = 'Y'
+               PERFORM 1000-Post-Stock-Transaction
+               READ Stock-Txn-File
+                   AT END MOVE 'Y' TO WS-Eof-Switch
+               END-READ
+           END-PERFORM.
+           CLOSE Stock-Txn-File.
+           DISPLAY 'STOCK TOTAL COST: ' Stock-Total-Cost.
+           STOP RUN.
 
-          DISPLAY Stock-ID
-       STOP RUN.
+       1000-Post-Stock-Transaction.
+           EVALUATE TRUE
+               WHEN Stock-Is-Receipt
+                   ADD Stock-Cost TO Stock-Total-Cost
+               WHEN Stock-Is-Issue
+                   SUBTRACT Stock-Cost FROM Stock-Total-Cost
+               WHEN Stock-Is-Adjustment
+                   ADD Stock-Cost TO Stock-Total-Cost
+               WHEN OTHER
+                   DISPLAY Stock-ID ' UNKNOWN TRANSACTION TYPE'
+           END-EVALUATE.
+           DISPLAY Stock-ID ' ' Stock-Total-Cost.
