@@ -0,0 +1,6 @@
+      *> Shared product/stock identifier layout.
+      *> PIC X(10) covers the widest key in use (twoAddValue's
+      *> Stock-ID1); programs with shorter historical keys just
+      *> leave the low-order bytes blank, so a value built in one
+      *> program's file is already the right shape for the others.
+       05  ID-FIELD                PIC X(10).
